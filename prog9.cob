@@ -0,0 +1,259 @@
+       *>Alexander Comerford
+       *>csi203
+       *>cobol program that maintains city.dat - adds, updates, and
+       *>deactivates effective-dated city tax rates so prog4.cob can
+       *>pick the rate that was in effect on a given transaction date
+       Identification Division.
+       Program-ID.    PROG9.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+          *>Transaction file drives the maintenance run - one action
+          *>per line, same batch-shop convention as the rest of this
+          *>system (no screen/online update, everything is batch)
+           Select Transaction-File
+                assign to "citytxn.dat"
+                Organization is line sequential.
+
+          *>Same indexed city.dat prog4.cob reads, keyed on
+          *>City-for-tax/Effective-Year/Effective-Month
+           Select City-File
+                assign to "/home1/c/a/acsi203/city.dat"
+                Organization is Indexed
+                Access Mode is Dynamic
+                Record Key is City-Effective-Key.
+
+           Select Error-File
+              assign to "error9out.dat"
+              Organization is line sequential.
+
+          *>Run summary goes to its own report file, same as
+          *>othercob.cob/prog3.cob/prog4.cob, instead of being mixed
+          *>into the rejected-transaction Error-File
+           Select Output-File
+              assign to "prog9out.dat"
+              Organization is line sequential.
+
+       Data Division.
+       File Section.
+
+       FD Transaction-File.
+       01 Txn-Rec.
+           02 Txn-Action             pic x.
+              88 Txn-Add             value "A".
+              88 Txn-Update          value "U".
+              88 Txn-Deactivate      value "D".
+              88 Txn-Action-Valid    value "A", "U", "D".
+           02 Txn-City               pic a(15).
+           02 Txn-Eff-Year           pic 9(4).
+           02 Txn-Eff-Month          pic 99.
+           02 Txn-State              pic x(2).
+           02 Txn-Tax-Rate           pic 999.
+           02 Txn-Base-Rate          pic 999.
+           02 Txn-High-Rate          pic 999.
+           02 Txn-Split-Flag         pic x.
+           02 Filler                 pic x(35).
+
+       FD City-File.
+       01 Input-City.
+           02 City-Effective-Key.
+              03 City-for-tax        pic a(15).
+              03 Effective-Year      pic 9(4).
+              03 Effective-Month     pic 99.
+           02 State-for-tax          pic x(2).
+           02 Tax-Rate               pic 999.
+           02 Base-Rate              pic 999.
+           02 High-Rate              pic 999.
+           02 Split-Flag             pic x.
+              88 Uses-Bedroom-Split  value "Y".
+           02 Active-Flag            pic x.
+              88 Rate-Active         value "Y".
+
+       FD Error-File.
+       01 error-print                         pic x(132) value Spaces.
+
+       FD Output-File.
+       01 Output-Rec                          pic x(132) value Spaces.
+
+       Working-Storage Section.
+
+       01 eof-flag                   pic x value "N".
+       01 error-flag                 pic x value "N".
+       01 counter1                   pic 9(5) value 0.
+       01 number-of-errors           pic 999 value 0.
+
+       01 error-out.
+           02 Filler                       pic x(15) value
+                                              "Record Number: ".
+           02 error-record                 pic zzz9.
+           02 Filler                       pic xx value "  ".
+           02 error-message                pic x(30) value Spaces.
+
+       01 Records-Processed.
+           02 Filler                 pic x(28) value
+                                     "Number of Records Processed:".
+           02 counter1-out           pic 999 value 000.
+           02 Filler                 pic x(5) value spaces.
+           02 Filler                 pic x(19) value
+                                     "Number of Errors:".
+           02 number-of-errors-out   pic 999 value 000.
+
+       Procedure Division.
+
+       0000-Main-Logic.
+           Perform 1000-Init.
+           Perform 2000-Process-Transaction until eof-flag = "Y".
+           Perform 3000-Finish.
+           Stop Run.
+
+       1000-Init.
+           Open Input Transaction-File.
+           Open I-O City-File.
+           Open Output Error-File.
+           Open Output Output-File.
+
+       2000-Process-Transaction.
+           Read Transaction-File at end move "Y" to eof-flag.
+           if eof-flag not = "Y"
+               Add 1 to counter1
+               perform 2200-Validate-Transaction
+               if error-flag = "N"
+                   perform 2100-Apply-Transaction
+               end-if
+           end-if.
+
+       2100-Apply-Transaction.
+           Move Txn-City to City-for-tax.
+           Move Txn-Eff-Year to Effective-Year.
+           Move Txn-Eff-Month to Effective-Month.
+
+           evaluate true
+               when Txn-Add
+                   Move Txn-State to State-for-tax
+                   Move Txn-Tax-Rate to Tax-Rate
+                   Move Txn-Base-Rate to Base-Rate
+                   Move Txn-High-Rate to High-Rate
+                   Move Txn-Split-Flag to Split-Flag
+                   Move "Y" to Active-Flag
+                   Write Input-City
+                       Invalid Key
+                           Move "Y" to error-flag
+                           Move "City/Date already exists"
+                                to error-message
+                   End-Write
+               when Txn-Update
+                   Read City-File
+                       Invalid Key
+                           Move "Y" to error-flag
+                           Move "No City/Date to update"
+                                to error-message
+                       Not Invalid Key
+                           Move Txn-State to State-for-tax
+                           Move Txn-Tax-Rate to Tax-Rate
+                           Move Txn-Base-Rate to Base-Rate
+                           Move Txn-High-Rate to High-Rate
+                           Move Txn-Split-Flag to Split-Flag
+                           Rewrite Input-City
+                   End-Read
+               when Txn-Deactivate
+                   Read City-File
+                       Invalid Key
+                           Move "Y" to error-flag
+                           Move "No City/Date to deactivate"
+                                to error-message
+                       Not Invalid Key
+                           Move "N" to Active-Flag
+                           Rewrite Input-City
+                   End-Read
+           end-evaluate.
+
+           if error-flag = "Y"
+               Move counter1 to error-record
+               Write error-print from Txn-Rec
+               Write error-print from error-out
+               Add 1 to number-of-errors
+           end-if.
+
+       2200-Validate-Transaction.
+           Move "N" to error-flag.
+           if not Txn-Action-Valid
+               Move "Y" to error-flag
+               Move counter1 to error-record
+               Move "Action code is Invalid" to error-message
+               Write error-print from Txn-Rec
+               Write error-print from error-out
+           end-if.
+
+           *>Txn-Tax-Rate/Base-Rate/High-Rate only matter for Add and
+           *>Update - they are never moved into City-File by a
+           *>Deactivate (2100-Apply-Transaction) - but on those two
+           *>actions a non-numeric rate would otherwise flow straight
+           *>into City-File and silently corrupt every tax figure
+           *>prog4.cob computes off that row, so catch it here the
+           *>same way every other validation paragraph in this system
+           *>rejects non-numeric fields before they can do any damage
+           *>Txn-Eff-Year/Txn-Eff-Month feed City-Effective-Key
+           *>directly (2100-Apply-Transaction) - a non-numeric value
+           *>here would still Write/Rewrite into city.dat's key
+           *>space, so it gets the same reject-before-use treatment
+           *>as the rate fields
+           if Txn-Action-Valid and (Txn-Add or Txn-Update)
+               if Txn-Eff-Year is not Numeric
+                   Move "Y" to error-flag
+                   Move counter1 to error-record
+                   Move "Eff-Year is not Numeric" to error-message
+                   Write error-print from Txn-Rec
+                   Write error-print from error-out
+               end-if
+               if Txn-Eff-Month is not Numeric
+                   Move "Y" to error-flag
+                   Move counter1 to error-record
+                   Move "Eff-Month is not Numeric" to error-message
+                   Write error-print from Txn-Rec
+                   Write error-print from error-out
+               end-if
+               if Txn-Tax-Rate is not Numeric
+                   Move "Y" to error-flag
+                   Move counter1 to error-record
+                   Move "Tax-Rate is not Numeric" to error-message
+                   Write error-print from Txn-Rec
+                   Write error-print from error-out
+               end-if
+               if Txn-Base-Rate is not Numeric
+                   Move "Y" to error-flag
+                   Move counter1 to error-record
+                   Move "Base-Rate is not Numeric" to error-message
+                   Write error-print from Txn-Rec
+                   Write error-print from error-out
+               end-if
+               if Txn-High-Rate is not Numeric
+                   Move "Y" to error-flag
+                   Move counter1 to error-record
+                   Move "High-Rate is not Numeric" to error-message
+                   Write error-print from Txn-Rec
+                   Write error-print from error-out
+               end-if
+           end-if.
+
+           *>error-flag is set (possibly more than once) by the
+           *>individual checks above, but the rejection is counted
+           *>exactly once per transaction here - matching how
+           *>othercob.cob/prog3.cob/prog4.cob all consolidate their
+           *>checks into a single error-flag and bump their error
+           *>counter once per record, not once per failed check
+           if error-flag = "Y"
+               Add 1 to number-of-errors
+           end-if.
+
+       3000-Finish.
+           Close Transaction-File.
+           Close City-File.
+
+           Move counter1 to counter1-out.
+           Move number-of-errors to number-of-errors-out.
+           Move Records-Processed to Output-Rec.
+           Write Output-Rec.
+
+           Close Error-File.
+           Close Output-File.
