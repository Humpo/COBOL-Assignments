@@ -4,6 +4,7 @@
        *>and filters impurities
        *>and outputs it to user
        Identification Division.
+       Program-ID.    PROG4.
        Environment Division.
        Input-Output Section.
        File-Control.
@@ -14,23 +15,60 @@
            Select Input-File
                 assign to "/home1/c/a/acsi203/realestate.dat"
                 Organization is line sequential.
+          *>city.dat is now an indexed (keyed) master file instead
+          *>of a sequential file bulk-loaded into a fixed 25-entry
+          *>table - the tax territory can grow past 25 cities
+          *>without a recompile and the lookup is a keyed read
+          *>instead of a fixed-size in-memory table search
+          *>City-for-tax/Effective-Year/Effective-Month together are
+          *>the key, so a city can carry more than one rate row over
+          *>time - Access Mode is Dynamic so 2150-Check-State-City
+          *>can Start at the latest row effective on or before a
+          *>transaction's Sale-year/Sale-month instead of always
+          *>picking today's rate
            Select City-File
                 assign to "/home1/c/a/acsi203/city.dat"
-                Organization is line sequential.
+                Organization is Indexed
+                Access Mode is Dynamic
+                Record Key is City-Effective-Key.
            Select Output-File 
               assign to "prog4out.dat"
               Organization is line sequential.
            Select Error-File
               assign to "error4out.dat"
               Organization is line sequential.
-      
+          *>machine-readable extract alongside the printed report,
+          *>for a BI tool or CRM import job to consume directly
+           Select Extract-File
+              assign to "prog4extract.dat"
+              Organization is line sequential.
+          *>Checkpoint/restart - periodically holds counter1, the
+          *>bedroom/Property-Type accumulators, page-num and the
+          *>count of Input-File records read so far. Declared
+          *>Optional so a first-time run with no prior checkpoint
+          *>on disk does not abend when this is opened for Input -
+          *>it just reads At End and the run starts fresh
+           Select Optional Checkpoint-File
+              assign to "prog4ckpt.dat"
+              Organization is line sequential.
+
        Data Division.
        File Section.
 
        FD City-File.
        01 Input-City.
-           02 City-for-tax           pic a(15).
+           02 City-Effective-Key.
+              03 City-for-tax        pic a(15).
+              03 Effective-Year      pic 9(4).
+              03 Effective-Month     pic 99.
+           02 State-for-tax          pic x(2).
            02 Tax-Rate               pic 999.
+           02 Base-Rate              pic 999.
+           02 High-Rate              pic 999.
+           02 Split-Flag             pic x.
+              88 Uses-Bedroom-Split  value "Y".
+           02 Active-Flag            pic x.
+              88 Rate-Active         value "Y".
 
        FD  Input-File.
        01 Input-Rec.
@@ -38,14 +76,19 @@
            02 City                   pic x(15).
            02 Zip                    pic 9(5).
            02 State                  pic x(2).
-              88 isCA                value "CA".
            02 Bedrooms               pic 9.
            02 Bathrooms              pic 9.
            02 Sq-Ft                  pic 9(4).
            02 Property-Type          pic x(8).
-              88 Property-Valid      value "Resident", 
-                                           "Condo", 
-                                           "Multi-Fa". 
+              88 Property-Valid      value "Resident",
+                                           "Condo",
+                                           "Multi-Fa",
+                                           "Land",
+                                           "Commercl",
+                                           "Industrl".
+              88 Property-Non-Resident value "Land",
+                                           "Commercl",
+                                           "Industrl".
            02 Sale-Day-of-week       pic a(3).
            02 Filler                 pic x.
            02 Sale-month             pic a(3).
@@ -68,17 +111,57 @@
        *>This is the end of what happens to the "Input-File"
 
 
-       FD Output-File
-          linage is 58 lines
-              with footing at 52
-              lines at top 3
-              lines at bottom 3.
+       FD Output-File.
        01 Output-Rec                          pic x(160) value Spaces.
        
        FD Error-File.
        01 error-print                         pic x(160) value Spaces.
 
-       Working-Storage Section. 
+       FD Extract-File.
+       01 Extract-Rec.
+           02 Ext-Address            pic x(27).
+           02 Ext-Comma1              pic x value ",".
+           02 Ext-City               pic a(15).
+           02 Ext-Comma2              pic x value ",".
+           02 Ext-Zip                pic 9(5).
+           02 Ext-Comma3              pic x value ",".
+           02 Ext-State              pic x(2).
+           02 Ext-Comma4              pic x value ",".
+           02 Ext-Bedrooms           pic 9.
+           02 Ext-Comma5              pic x value ",".
+           02 Ext-Bathrooms          pic 9.
+           02 Ext-Comma6              pic x value ",".
+           02 Ext-Sq-Ft              pic 9(4).
+           02 Ext-Comma7              pic x value ",".
+           02 Ext-Property-Type      pic x(8).
+           02 Ext-Comma8              pic x value ",".
+           02 Ext-Sale-Price         pic 9(6).
+           02 Ext-Comma9              pic x value ",".
+           02 Ext-Taxes              pic 9(6)v99.
+           02 Ext-Comma10             pic x value ",".
+           02 Ext-City-Taxes         pic 9(6)v99.
+
+       FD Checkpoint-File.
+       01 Checkpoint-Rec.
+           02 Ckpt-Records-Read      pic 9(7).
+           02 Ckpt-Counter1          pic 999.
+           02 Ckpt-Number-Of-Errors  pic 999.
+           02 Ckpt-Bedroom-Sum       pic 99999.
+           02 Ckpt-Bathroom-Sum      pic 99999.
+           02 Ckpt-Sq-Ft-Sum         pic 99999999.
+           02 Ckpt-Sq-Ft-Sub         pic 99999.
+           02 Ckpt-Sale-Price-Sum    pic 99999999.
+           02 Ckpt-Page-Num          pic 9999.
+           02 Ckpt-Page-Sale-Sum     pic 9(9).
+           02 Ckpt-Lines-On-Page     pic 99.
+           02 Ckpt-Bedroom-Table occurs 6 times.
+              03 Ckpt-Bed-Sum        pic 999999999.
+           02 Ckpt-Proptype-Table occurs 6 times.
+              03 Ckpt-PT-Name        pic x(8).
+              03 Ckpt-PT-Sum         pic 999999999.
+              03 Ckpt-PT-Count       pic 99999.
+
+       Working-Storage Section.
 
        01 Report-Header.
        *>Report-Header Contains the specially formated header
@@ -167,36 +250,64 @@
            02 Filler                 pic x(13) value "End of Report".
            02 Filler                 pic x(59) value spaces.
        
-       01 Records-Processed.        
-           02 Filler                 pic x(28) value 
+       01 Records-Processed.
+           02 Filler                 pic x(28) value
                                      "Number of Records Processed:".
            02 counter1               pic 999 value 000.
-           02 Filler                   pic x(99) value spaces.
+           02 Filler                 pic x(5) value spaces.
+           02 Filler                 pic x(19) value
+                                     "Number of Errors:".
+           02 number-of-errors-out   pic 999 value 000.
+           02 Filler                 pic x(75) value spaces.
 
        01 eof-flag                   pic x value "N".
-       01 eof-city-flag              pic x value "N".
        01 eop-flag                   pic x value "N".
        01 error-flag                 pic x value "N".
+       01 city-found-flag            pic x value "N".
+       01 state-city-valid-flag      pic x value "N".
+          88 State-City-Valid        value "Y".
 
        01 sq-ft-sub                  pic 99999 value 00000.
+       01 taxes-raw                   pic 9(6)v99 value 0.
+       01 city-taxes-raw               pic 9(6)v99 value 0.
+
+       *>Converts the alphabetic Sale-month (JAN-DEC) to a numeric
+       *>month so it can be compared against Effective-Month when
+       *>Starting the indexed City-File as of a transaction's date
+       01 Sale-Month-Num              pic 99 value 0.
+       01 month-num-table occurs 12 times indexed by mn-idx.
+          02 mn-name                 pic a(3).
+          02 mn-number                pic 99.
        01 Date-header.
            02 Month-head             pic 99.
            02 Day-head               pic 99.
            02 Year-head              pic 9999.
 
 
-       *>01 lines-per-page             pic 99 value 0.
+       *>Page breaks are driven off this counter instead of the FD's
+       *>linage clause - a checkpoint restart reopens Output-File in
+       *>Extend mode, which resets LINAGE-COUNTER to 0 regardless of
+       *>how many lines are already on disk, so linage/AT EOP can't be
+       *>trusted to line up with the real page boundary after a
+       *>restart. lines-on-page is checkpointed (Ckpt-Lines-On-Page)
+       *>so a restart resumes mid-page at the same point it would have
+       *>without one.
+       01 lines-on-page               pic 99 value 0.
+       01 lines-per-page              pic 99 value 49.
+       *>page-num is widened past a single digit so a busy batch
+       *>day's page footer doesn't wrap back to 0 past page 9, and
+       *>page-sale-sum-out carries a running Sale-Price subtotal for
+       *>just the page that's closing, not the grand total
        01 page-footer.
-          02 Filler                  pic x(80) value spaces.
+          02 Filler                  pic x(45) value spaces.
+          02 Filler                  pic x(20) value
+                                     "Page Sale Price Sum:".
+          02 page-sale-sum-out       pic $zzz,zzz,zz9.99.
+          02 Filler                  pic x(4) value spaces.
           02 Filler                  pic x value "-".
-          02 page-num                pic 9 value 1.
+          02 page-num                pic 9999 value 1.
           02 Filler                  pic x value "-".
-       01 table-index                pic 99 value 1.
-       01 City-table  occurs 25 times ascending key is city-name
-                                         indexed by city-table-index.
-          02 city-name            pic a(15).
-          02 city-tax             pic 999.
-
+       01 page-sale-sum               pic 9(9) value 0.
        01 bedroom-page-headers.
           02 Filler               pic x(18) value "Number of Bedrooms".
           02 Filler               pic x(5) value spaces.
@@ -208,6 +319,25 @@
           02 bedrooms-num            pic 9.
           02 Filler                  pic x(23) value spaces.
           02 bed-sum-formatted       pic $zzz,zzz,zz9.99.
+
+       01 proptype-page-headers.
+          02 Filler               pic x(13) value "Property-Type".
+          02 Filler               pic x(5) value spaces.
+          02 Filler               pic x(22) value
+                                  "Accumulated Sale Price".
+          02 Filler               pic x(5) value spaces.
+          02 Filler               pic x(15) value "Number of Sales".
+       01 proptype-index             pic 9 value 1.
+       01 proptype-table occurs 6 times indexed by pt-idx.
+          02 pt-type-name            pic x(8) value spaces.
+          02 pt-sale-sum             pic 999999999 value 0.
+          02 pt-record-count         pic 99999 value 0.
+       01 proptype-data-out.
+          02 pt-name-out             pic x(13).
+          02 Filler                  pic x(12) value spaces.
+          02 pt-sum-formatted        pic $zzz,zzz,zz9.99.
+          02 Filler                  pic x(6) value spaces.
+          02 pt-count-formatted      pic zzzz9.
        *>************************Error processing*********************
        01 error-out.
            02 Filler                       pic x(15) value
@@ -218,6 +348,21 @@
        01 number-of-errors                 pic 999 value 000.
        *>************************Error processing*********************
 
+       *>************************Checkpoint/restart*********************
+       *>records-read is the count of Input-File reads that have
+       *>succeeded so far (not just the ones that passed validation) -
+       *>on restart this is how many records get re-read and discarded
+       *>from the top of Input-File before normal processing resumes,
+       *>since Input-File is line sequential and has no key to Start on
+       01 records-read                     pic 9(7) value 0.
+       01 checkpoint-found-flag            pic x value "N".
+       01 ckpt-interval                    pic 9(5) value 00500.
+       01 ckpt-quotient                    pic 9(7) value 0.
+       01 ckpt-remainder                   pic 9(5) value 0.
+       01 table-save-idx                   pic 9 value 1.
+       01 table-restore-idx                pic 9 value 1.
+       *>************************Checkpoint/restart*********************
+
        Procedure Division.
           
        0000-Main-Logic.
@@ -225,10 +370,6 @@
            *>read in each record while incrementing 
            *>then lastly print the records and close the files
 
-           Open Input City-File.
-           Perform 1500-Load-Table until eof-city-flag= "Y".
-           Close City-File.
-
            Perform 1000-Init.
            Perform 2000-Process-Record until eof-flag= "Y".
            Perform 3000-Finish.
@@ -236,10 +377,62 @@
            
         
        1000-Init.
-           *>Open input to be read and output to be written
+           *>Check for a checkpoint from a prior run that abended or
+           *>was stopped partway through before deciding whether this
+           *>is a fresh start or a restart
+           Open Input Checkpoint-File.
+           Read Checkpoint-File
+               At End
+                   Move "N" to checkpoint-found-flag
+               Not At End
+                   Move "Y" to checkpoint-found-flag
+           End-Read.
+           Close Checkpoint-File.
+
+           if checkpoint-found-flag = "Y"
+               Perform 1100-Restore-Checkpoint
+           else
+               Perform 1200-Fresh-Start
+           end-if.
+
+           *>Seed the month-name-to-number lookup used to find the
+           *>rate effective as of a transaction's Sale-year/Sale-month
+           Move "JAN" to mn-name(1).  Move 01 to mn-number(1).
+           Move "FEB" to mn-name(2).  Move 02 to mn-number(2).
+           Move "MAR" to mn-name(3).  Move 03 to mn-number(3).
+           Move "APR" to mn-name(4).  Move 04 to mn-number(4).
+           Move "MAY" to mn-name(5).  Move 05 to mn-number(5).
+           Move "JUN" to mn-name(6).  Move 06 to mn-number(6).
+           Move "JUL" to mn-name(7).  Move 07 to mn-number(7).
+           Move "AUG" to mn-name(8).  Move 08 to mn-number(8).
+           Move "SEP" to mn-name(9).  Move 09 to mn-number(9).
+           Move "OCT" to mn-name(10). Move 10 to mn-number(10).
+           Move "NOV" to mn-name(11). Move 11 to mn-number(11).
+           Move "DEC" to mn-name(12). Move 12 to mn-number(12).
+
+       1200-Fresh-Start.
+           *>No checkpoint on disk - this is a brand-new run, so open
+           *>all the output files fresh and print the report headers
+
+           *>Seed the Property-Type breakdown table with every
+           *>valid type so 8100-proptype-print always has something
+           *>to print even for types with zero sales this run - a
+           *>restart instead restores this table's values from the
+           *>checkpoint (1110-Restore-Table-Entry), so this seed must
+           *>only run on a fresh start or it clobbers the restore
+           Move "Resident" to pt-type-name(1).
+           Move "Condo"    to pt-type-name(2).
+           Move "Multi-Fa" to pt-type-name(3).
+           Move "Land"     to pt-type-name(4).
+           Move "Commercl" to pt-type-name(5).
+           Move "Industrl" to pt-type-name(6).
+
            Open Input Input-File.
+           Open Input City-File.
            Open Output Output-File.
            Open Output Error-File.
+           Open Output Extract-File.
+
            *>Move and write the Report header
            Move Function Current-Date to WS-Current-Date-Fields.
            Move WS-Current-Date-Fields(1:4) to Current-Year.
@@ -249,35 +442,122 @@
            Write Output-Rec.
 
            Move " " to Output-Rec.
-           Write Output-Rec. 
+           Write Output-Rec.
 
            *>Move and write the column headers
            Move Column-Headers to Output-Rec.
-           Write Output-Rec.        
+           Write Output-Rec.
 
            Move " " to Output-Rec.
            Write Output-Rec.
+       1100-Restore-Checkpoint.
+           *>A prior run left a checkpoint behind - pick its counters
+           *>back up and reopen the report/error/extract files in
+           *>Extend mode so the prior partial report is added to
+           *>instead of overwritten
+           Move Ckpt-Records-Read to records-read.
+           Move Ckpt-Counter1 to counter1.
+           Move Ckpt-Number-Of-Errors to number-of-errors.
+           Move Ckpt-Bedroom-Sum to Bedroom-Sum.
+           Move Ckpt-Bathroom-Sum to Bathroom-Sum.
+           Move Ckpt-Sq-Ft-Sum to Sq-Ft-Sum.
+           Move Ckpt-Sq-Ft-Sub to sq-ft-sub.
+           Move Ckpt-Sale-Price-Sum to Sale-Price-Sum.
+           Move Ckpt-Page-Num to page-num.
+           Move Ckpt-Page-Sale-Sum to page-sale-sum.
+           Move Ckpt-Lines-On-Page to lines-on-page.
+
+           Move 1 to table-restore-idx.
+           Perform 1110-Restore-Table-Entry
+               varying table-restore-idx from 1 by 1
+               until table-restore-idx > 6.
 
-       1500-Load-Table.
-           Read City-File at end move "Y" to eof-city-flag.
-           Move city-for-tax to city-name(table-index).
-           Move tax-rate to city-tax(table-index).
-           Add 1 to table-index.
+           Open Input Input-File.
+           Open Input City-File.
+           Open Extend Output-File.
+           Open Extend Error-File.
+           Open Extend Extract-File.
+
+           *>Re-read and discard the records already processed before
+           *>the checkpoint was taken - Input-File is line sequential
+           *>with no key to Start on, so this is the only way to get
+           *>the read pointer back to where the last run left off
+           Perform 1120-Skip-Input-Record Ckpt-Records-Read Times.
+       1110-Restore-Table-Entry.
+           Move Ckpt-Bed-Sum(table-restore-idx)
+                to bedroom-price-sum(table-restore-idx).
+           Move Ckpt-PT-Name(table-restore-idx)
+                to pt-type-name(table-restore-idx).
+           Move Ckpt-PT-Sum(table-restore-idx)
+                to pt-sale-sum(table-restore-idx).
+           Move Ckpt-PT-Count(table-restore-idx)
+                to pt-record-count(table-restore-idx).
+       1120-Skip-Input-Record.
+           Read Input-File at end move "Y" to eof-flag.
+       1300-Checkpoint-If-Due.
+           *>Every ckpt-interval records read, save the current
+           *>counters to Checkpoint-File so a failed run further on
+           *>does not have to reprocess the whole file from scratch
+           if eof-flag not = "Y"
+               Divide records-read by ckpt-interval
+                   giving ckpt-quotient
+                   remainder ckpt-remainder
+               if ckpt-remainder = 0
+                   Perform 1310-Write-Checkpoint
+               end-if
+           end-if.
+       1310-Write-Checkpoint.
+           Move records-read to Ckpt-Records-Read.
+           Move counter1 to Ckpt-Counter1.
+           Move number-of-errors to Ckpt-Number-Of-Errors.
+           Move Bedroom-Sum to Ckpt-Bedroom-Sum.
+           Move Bathroom-Sum to Ckpt-Bathroom-Sum.
+           Move Sq-Ft-Sum to Ckpt-Sq-Ft-Sum.
+           Move sq-ft-sub to Ckpt-Sq-Ft-Sub.
+           Move Sale-Price-Sum to Ckpt-Sale-Price-Sum.
+           Move page-num to Ckpt-Page-Num.
+           Move page-sale-sum to Ckpt-Page-Sale-Sum.
+           Move lines-on-page to Ckpt-Lines-On-Page.
+
+           Move 1 to table-save-idx.
+           Perform 1320-Save-Table-Entry
+               varying table-save-idx from 1 by 1
+               until table-save-idx > 6.
+
+           Open Output Checkpoint-File.
+           Write Checkpoint-Rec.
+           Close Checkpoint-File.
+       1320-Save-Table-Entry.
+           Move bedroom-price-sum(table-save-idx)
+                to Ckpt-Bed-Sum(table-save-idx).
+           Move pt-type-name(table-save-idx)
+                to Ckpt-PT-Name(table-save-idx).
+           Move pt-sale-sum(table-save-idx)
+                to Ckpt-PT-Sum(table-save-idx).
+           Move pt-record-count(table-save-idx)
+                to Ckpt-PT-Count(table-save-idx).
 
        2000-Process-Record.
        	    Read Input-File at end move "Y" to eof-flag.
+            if eof-flag not = "Y"
+                Add 1 to records-read
+            end-if.
             perform 2200-Validation.
             perform 2100-Move-Write.
-            
+            perform 1300-Checkpoint-If-Due.
+
 
        2100-Move-Write.
-           if error-flag = "Y" 
+           *>By the time error-flag = "N" here, 2200-validation has
+           *>already required State-City-Valid, which 2150-Check-
+           *>State-City only ever sets to "Y" alongside city-found-
+           *>flag = "Y" - so city-found-flag is always "Y" on this
+           *>path and there is no separate "city not found" case left
+           *>to branch on here; an unmatched City is rejected earlier
+           *>by 2200-validation's "State/City is not Recognized" check
+           if error-flag = "Y"
              Add 1 to number-of-errors
            else
-             if bedrooms not equal 0
-              Add Sale-Price to bedroom-price-sum(bedrooms)
-             end-if
-
              Move Property-Address to Property-Address-out
              Move City to City-out
              Move Zip to Zip-out
@@ -288,58 +568,189 @@
              Move Property-Type to Property-Type-out
              Move Sale-Price to Sale-Price-out
 
+             perform 3000-Computation
+
+             if bedrooms not equal 0
+              Add Sale-Price to bedroom-price-sum(bedrooms)
+             end-if
+
+             perform 3100-Proptype-Accum
+
              Add Bedrooms to Bedroom-Sum
              Add Bathrooms to Bathroom-Sum
              Add Sq-Ft to Sq-Ft-Sum
              Add Sale-Price to Sale-Price-Sum
-
-             perform 3000-Computation
+             Add Sale-Price to page-sale-sum
 
              Move Info-Line to Output-Rec
 
              Add 1 to counter1
 
+             perform 2400-Write-Extract
+
              *>After everything is moved we write
-             Write Output-Rec at eop perform 1999-page-end.
+             Write Output-Rec
+             Add 1 to lines-on-page
+             if lines-on-page >= lines-per-page
+                 perform 1999-page-end
+             end-if
+           end-if.
        1999-page-end.
+           Move page-sale-sum to page-sale-sum-out.
            Write output-rec from page-footer
            after advancing 2 lines.
            Add 1 to page-num.
+           Move 0 to page-sale-sum.
+           Move 0 to lines-on-page.
            write output-rec from Column-Headers
            after advancing page.
+       2400-Write-Extract.
+           *>Machine-readable extract alongside the printed report -
+           *>address/city/zip/state/bedrooms/bathrooms/sq-ft/type/
+           *>sale price/computed taxes for a BI tool or CRM import
+           *>job, independent of the report's column formatting.
+           *>Only written for records that actually made it into the
+           *>report (passed validation and had a recognized city)
+           Move Property-Address to Ext-Address.
+           Move City to Ext-City.
+           Move Zip to Ext-Zip.
+           Move State to Ext-State.
+           Move Bedrooms to Ext-Bedrooms.
+           Move Bathrooms to Ext-Bathrooms.
+           Move Sq-Ft to Ext-Sq-Ft.
+           Move Property-Type to Ext-Property-Type.
+           Move Sale-Price to Ext-Sale-Price.
+           Move taxes-raw to Ext-Taxes.
+           Move city-taxes-raw to Ext-City-Taxes.
+           Write Extract-Rec.
        3000-Computation.
            *>if statement to check square ft
            if Sq-Ft > 0 then Compute priceSq-Ft-out = Sale-Price / Sq-Ft.
            else Compute priceSq-Ft-out = 0 Add 1 to Sq-Ft-sub .
 
-           move 1 to table-index
-           Search All City-table
-               At end display "NONE"
-               When city-name(city-table-index) = city
-           Compute city-taxes-out = 
-                   Sale-price * city-tax(city-table-index) * .001.
+           *>City-for-tax/Tax-Rate/Base-Rate/High-Rate/Split-Flag were
+           *>already read off the indexed city.dat master file by
+           *>2150-Check-State-City during validation - city-found-flag
+           *>tells us whether that keyed read found a row for this City
+           if city-found-flag = "Y"
+               Compute city-taxes-raw =
+                   Sale-price * Tax-Rate * .001
+           else
+               Move 0 to city-taxes-raw
+           end-if.
+           Move city-taxes-raw to city-taxes-out.
 
            *>If statement for taxes
-           if City = "SACRAMENTO"
-             if Bedrooms-out > 1 then 
-               Compute taxes-out = (Sale-Price * 0.075)
-             else Compute taxes-out = (Sale-Price * 0.065)
-           else Compute taxes-out = (Sale-Price * 0.06).
+           *>Land/commercial/industrial parcels are taxed flat -
+           *>a bedroom count of zero on a land parcel doesn't mean
+           *>anything, so they never go through the bedroom split
+           *>Otherwise the bedroom-split-or-flat rule is driven by
+           *>Base-Rate/High-Rate/Uses-Bedroom-Split out of the
+           *>indexed City-File (city.dat) instead of a hard-coded
+           *>City = "SACRAMENTO" check, so new cities and states
+           *>just need a row in city.dat to get taxed
+           if Property-Non-Resident
+             Compute taxes-raw = (Sale-Price * 0.08)
+           else
+             if city-found-flag = "Y"
+              and Uses-Bedroom-Split
+               if Bedrooms-out > 1 then
+                 Compute taxes-raw = Sale-Price *
+                     High-Rate * .001
+               else
+                 Compute taxes-raw = Sale-Price *
+                     Base-Rate * .001
+               end-if
+             else
+               if city-found-flag = "Y"
+                 Compute taxes-raw = Sale-Price *
+                     Base-Rate * .001
+               else
+                 Compute taxes-raw = (Sale-Price * 0.06)
+               end-if
+             end-if
+           end-if.
+           Move taxes-raw to taxes-out.
+       3100-Proptype-Accum.
+           *>Tallies accumulated sale price and record count per
+           *>Property-Type, the same breakdown bedroom-table keeps
+           *>per bedroom count
+           Set pt-idx to 1.
+           Search proptype-table
+               At End
+                   Continue
+               When pt-type-name(pt-idx) = Property-Type
+                   Add Sale-Price to pt-sale-sum(pt-idx)
+                   Add 1 to pt-record-count(pt-idx)
+           End-Search.
+       2150-Check-State-City.
+           *>Generalizes the old isCA 88-level: a record is valid
+           *>as soon as its City/State combination is onboarded in
+           *>city.dat, so new states and cities don't all bounce to
+           *>the Error-File just for not being Sacramento/CA
+           *>city.dat is keyed on City-for-tax/Effective-Year/
+           *>Effective-Month, so this Starts at the latest rate row
+           *>effective on or before this transaction's Sale-year/
+           *>Sale-month and reads it, instead of always picking
+           *>whatever the newest row happens to be
+           Move 0 to Sale-Month-Num.
+           Set mn-idx to 1.
+           Search month-num-table
+               At End
+                   Continue
+               When mn-name(mn-idx) = Sale-month
+                   Move mn-number(mn-idx) to Sale-Month-Num
+           End-Search.
+
+           if Sale-Month-Num = 0
+               Move "N" to city-found-flag
+               Move "N" to state-city-valid-flag
+           else
+               Move City to City-for-tax
+               Move Sale-year to Effective-Year
+               Move Sale-Month-Num to Effective-Month
+
+               Start City-File Key is Less Than Or Equal To
+                       City-Effective-Key
+                   Invalid Key
+                       Move "N" to city-found-flag
+                       Move "N" to state-city-valid-flag
+                   Not Invalid Key
+                       Read City-File Next Record
+                           At End
+                               Move "N" to city-found-flag
+                               Move "N" to state-city-valid-flag
+                           Not At End
+                               if City-for-tax = City and Rate-Active
+                                   Move "Y" to city-found-flag
+                                   if State-for-tax = State
+                                       Move "Y" to state-city-valid-flag
+                                   else
+                                       Move "N" to state-city-valid-flag
+                                   end-if
+                               else
+                                   Move "N" to city-found-flag
+                                   Move "N" to state-city-valid-flag
+                               end-if
+                       End-Read
+               End-Start
+           end-if.
        2200-validation.
-           if isCA and 
+           perform 2150-Check-State-City.
+           if State-City-Valid and
               Property-valid and
-              Bedrooms is Numeric and 
+              Bedrooms is Numeric and
               Bathrooms is Numeric and
-              Sq-Ft is Numeric and 
+              Sq-Ft is Numeric and
               Sale-Price is Numeric
               Move "N" to error-flag
            else
               Write error-print from input-rec.*>WRITES THE ERROR IF THERE IS ONE
               Move counter1 to error-record
-              if isCA Continue
+              if State-City-Valid Continue
               else
                   Move "Y" to error-flag
-                  Move "State is Invalid"
+                  Move "State/City is not Recognized"
                         to error-message
                   Write Error-print from Error-out
               End-If
@@ -387,6 +798,14 @@
            *>We do not need the input file for reading anymore
            *>So we close it
            Close Input-file.
+           Close City-File.
+
+           *>The whole file made it to eof with no abend, so there is
+           *>nothing to restart from - clear the checkpoint by opening
+           *>it Output with no Write, leaving it empty for next run
+           Open Output Checkpoint-File.
+           Close Checkpoint-File.
+
            Move " " to Output-Rec.
            Write Output-Rec.
 
@@ -402,11 +821,8 @@
            Write Output-Rec.
 
            *>We move&write the number of records
-           Compute Counter1 = Counter1 - 1. 
-           *>I EXPLICITELY REMOVED NUMBER OF ERRORS
-           *>BECAUSE I WAS TOLD TO KEEP THE ORIGINAL OUTPUT
-           *>THE SAME AT prog2out.dat
-           *>ADD num-errors field to counter1 to include errors
+           Compute Counter1 = Counter1 - 1.
+           Move number-of-errors to number-of-errors-out.
            Move Records-Processed to Output-Rec.
            Write Output-Rec.
 
@@ -416,10 +832,18 @@
            Add 1 to page-num.
 
            Move 1 to counter1.
-           Write output-rec from bedroom-page-headers 
+           Write output-rec from bedroom-page-headers
            after advancing page.
            perform 8000-bedroom-print until counter1=7.
            perform 0000-blank until eop-flag="Y".
+           move "N" to eop-flag.
+           Add 1 to page-num.
+
+           Move 1 to proptype-index.
+           Write output-rec from proptype-page-headers
+           after advancing page.
+           perform 8100-proptype-print until proptype-index=7.
+           perform 0000-blank until eop-flag="Y".
 
            Move End-Report to Output-Rec.
            Write Output-Rec. 
@@ -430,6 +854,7 @@
 
            *>write errors-processed.
            Close Error-File.
+           Close Extract-File.
          8000-bedroom-print.
             *>moves bedrooms to a reasonable format
             *>writes that data out
@@ -439,8 +864,24 @@
             Write output-rec from bedroom-data-out.
 
             Add 1 to counter1.
+         8100-proptype-print.
+            *>moves the accumulated sale price and record count
+            *>for one Property-Type to a reasonable format
+            *>and writes that data out
+            Move pt-type-name(proptype-index) to pt-name-out.
+            Move pt-sale-sum(proptype-index) to
+                 pt-sum-formatted.
+            Move pt-record-count(proptype-index) to
+                 pt-count-formatted.
+            Write output-rec from proptype-data-out.
+
+            Add 1 to proptype-index.
          0000-blank.
             *>this just wites blank lines until the end of the page
-            write output-rec from " " at eop 
-	    write output-rec from page-footer after advancing 2 lines
-            move "Y" to eop-flag.
\ No newline at end of file
+            write output-rec from " ".
+            Add 1 to lines-on-page.
+            if lines-on-page >= lines-per-page
+                write output-rec from page-footer after advancing 2 lines
+                move "Y" to eop-flag
+                move 0 to lines-on-page
+            end-if.
