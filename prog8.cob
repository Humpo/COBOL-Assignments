@@ -0,0 +1,207 @@
+       *>Alexander Comerford
+       *>csi203
+       *>cobol program that computes each property's distance from
+       *>the Sacramento office and reports listings nearest-first
+       Identification Division.
+       Program-ID.    PROG8.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+          *>This selects the .dat file and assigns that file to the
+          *>variable "Input-File"
+           Select Input-File
+                assign to "/home1/c/a/acsi203/realestate.dat"
+                Organization is line sequential.
+
+          *>Sort-File is the SORT verb's work file - ascending by
+          *>distance from the office, so agents can be routed to the
+          *>closest open listings first
+           Select Sort-File assign to "sort8wk.dat".
+
+           Select Output-File
+              assign to "prog8out.dat"
+              Organization is line sequential.
+
+           Select Error-File
+              assign to "error8out.dat"
+              Organization is line sequential.
+
+       Data Division.
+       File Section.
+
+       FD  Input-File.
+       01 Input-Rec.
+           02 Property-Address       pic x(27).
+           02 City                   pic x(15).
+           02 Zip                    pic 9(5).
+           02 State                  pic x(2).
+           02 Bedrooms               pic 9.
+           02 Bathrooms              pic 9.
+           02 Sq-Ft                  pic 9(4).
+           02 Property-Type          pic x(8).
+           02 Sale-Day-of-week       pic a(3).
+           02 Filler                 pic x.
+           02 Sale-month             pic a(3).
+           02 Filler                 pic x.
+           02 Sale-day               pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-hour              pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-minute            pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-second            pic 9(2).
+           02 Filler                 pic x.
+           02 Time-Zone              pic a(3).
+           02 Filler                 pic x.
+           02 Sale-year              pic 9(4).
+           02 Sale-Price             pic 9(6).
+           02 Property-Latitude      pic 9(8).
+           02 Property-Longitude     pic 9(9).
+           02 Filler                 pic x.
+
+       SD  Sort-File.
+       01 Sort-Rec.
+           02 Sort-Distance          pic 9(6)v99.
+           02 Sort-Property-Address  pic x(27).
+           02 Sort-City              pic x(15).
+           02 Sort-Zip                pic 9(5).
+           02 Sort-State              pic x(2).
+           02 Sort-Property-Type      pic x(8).
+           02 Sort-Sale-Price         pic 9(6).
+
+       FD Output-File
+          linage is 58 lines
+              with footing at 52
+              lines at top 3
+              lines at bottom 3.
+       01 Output-Rec                          pic x(132) value Spaces.
+
+       FD Error-File.
+       01 error-print                         pic x(150) value Spaces.
+
+       Working-Storage Section.
+
+       01 Report-Header.
+           02 Filler                  pic x(40) value spaces.
+           02 Filler                  pic x(52)
+           Value "Distance-from-Office Report (nearest first)".
+           02 Filler                  pic x(40) value spaces.
+
+       01 Column-Headers.
+           02 Filler                pic x(16) value "Property-Address".
+           02 Filler                pic x(2) value spaces.
+           02 Filler                pic x(4) value "City".
+           02 Filler                pic x(10) value spaces.
+           02 Filler                pic x(13) value "Property-Type".
+           02 Filler                pic x(5) value spaces.
+           02 Filler                pic x(10) value "Sale-Price".
+           02 Filler                pic x(3) value spaces.
+           02 Filler                pic x(20) value
+                                    "Miles from Office".
+
+       01 Info-Line.
+           02 Property-Address-out   pic x(16).
+           02 Filler                 pic x(2) value spaces.
+           02 City-out               pic x(13).
+           02 Filler                 pic x(1) value spaces.
+           02 Property-Type-out      pic x(13).
+           02 Filler                 pic x(5) value spaces.
+           02 Sale-Price-out         pic $z,zzz,zz9.
+           02 Filler                 pic x(3) value spaces.
+           02 Distance-out           pic zzz,zz9.99.
+
+       01 End-Report.
+           02 Filler                 pic x(60) value spaces.
+           02 Filler                 pic x(13) value "End of Report".
+           02 Filler                 pic x(59) value spaces.
+
+       01 eof-flag                   pic x value "N".
+
+       *>Sacramento office coordinates, stored in the same unsigned
+       *>DD(.DDDDDD) layout as Property-Latitude/Property-Longitude -
+       *>longitude is kept as a west-magnitude, matching the input
+       01 Office-Latitude            pic 9(8) value 38581600.
+       01 Office-Longitude           pic 9(9) value 121494400.
+
+       01 delta-lat                  pic s9(3)v9(6) value 0.
+       01 delta-long                 pic s9(3)v9(6) value 0.
+       01 distance-degrees           pic 9(6)v9(6) value 0.
+
+       Procedure Division.
+
+       0000-Main-Logic.
+           Sort Sort-File
+               on ascending key Sort-Distance
+               input procedure 2000-Input-Procedure
+               output procedure 2500-Output-Procedure.
+           Stop Run.
+
+       2000-Input-Procedure.
+           Open Input Input-File.
+           Open Output Error-File.
+           Perform 2100-Read-And-Release until eof-flag = "Y".
+           Close Input-File.
+           Close Error-File.
+
+       2100-Read-And-Release.
+           Read Input-File at end move "Y" to eof-flag.
+           if eof-flag not = "Y"
+               if Property-Latitude is Numeric
+                  and Property-Longitude is Numeric
+                   perform 2200-Compute-Distance
+                   Move Property-Address to Sort-Property-Address
+                   Move City to Sort-City
+                   Move Zip to Sort-Zip
+                   Move State to Sort-State
+                   Move Property-Type to Sort-Property-Type
+                   Move Sale-Price to Sort-Sale-Price
+                   Release Sort-Rec
+               else
+                   Write error-print from Input-Rec
+               end-if
+           end-if.
+
+       2200-Compute-Distance.
+           *>Flat-earth approximation - fine at the scale of one
+           *>metro area's tax territory, not meant for long-haul
+           *>geodesic distances
+           Compute delta-lat =
+               (Property-Latitude - Office-Latitude) / 1000000.
+           Compute delta-long =
+               (Property-Longitude - Office-Longitude) / 1000000.
+           Compute distance-degrees =
+               Function Sqrt((delta-lat * delta-lat) +
+                              (delta-long * delta-long)).
+           Compute Sort-Distance =
+               distance-degrees * 69.0.
+
+       2500-Output-Procedure.
+           Open Output Output-File.
+
+           Move Report-Header to Output-Rec.
+           Write Output-Rec.
+
+           Write Output-Rec from " ".
+           Move Column-Headers to Output-Rec.
+           Write Output-Rec.
+
+           Move "N" to eof-flag.
+           Return Sort-File at end move "Y" to eof-flag.
+           Perform 2600-Print-Sorted until eof-flag = "Y".
+
+           Move End-Report to Output-Rec.
+           Write Output-Rec.
+
+           Close Output-File.
+
+       2600-Print-Sorted.
+           Move Sort-Property-Address to Property-Address-out.
+           Move Sort-City to City-out.
+           Move Sort-Property-Type to Property-Type-out.
+           Move Sort-Sale-Price to Sale-Price-out.
+           Move Sort-Distance to Distance-out.
+           Move Info-Line to Output-Rec.
+           Write Output-Rec.
+
+           Return Sort-File at end move "Y" to eof-flag.
