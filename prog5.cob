@@ -0,0 +1,292 @@
+       *>Alexander Comerford
+       *>csi203
+       *>cobol program that sorts the realestate .dat file by City
+       *>then Zip and prints per-city subtotals for territory planning
+       Identification Division.
+       Program-ID.    PROG5.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+          *>This selects the .dat file and assigns that file to the
+          *>variable "Input-File" - same layout prog3.cob/prog4.cob
+          *>read, fed straight into the sort as the USING file
+           Select Input-File
+                assign to "/home1/c/a/acsi203/realestate.dat"
+                Organization is line sequential.
+
+          *>Sort-File is the SORT verb's work file - City then Zip
+          *>ascending, so the output procedure only ever has to deal
+          *>with a control break on City, never an out-of-order Zip
+           Select Sort-File assign to "sort5wk.dat".
+
+           Select Output-File
+              assign to "prog5out.dat"
+              Organization is line sequential.
+
+           Select Error-File
+              assign to "error5out.dat"
+              Organization is line sequential.
+
+       Data Division.
+       File Section.
+
+       FD  Input-File.
+       01 Input-Rec.
+           02 Property-Address       pic x(27).
+           02 City                   pic x(15).
+           02 Zip                    pic 9(5).
+           02 State                  pic x(2).
+           02 Bedrooms               pic 9.
+           02 Bathrooms              pic 9.
+           02 Sq-Ft                  pic 9(4).
+           02 Property-Type          pic x(8).
+           02 Sale-Day-of-week       pic a(3).
+           02 Filler                 pic x.
+           02 Sale-month             pic a(3).
+           02 Filler                 pic x.
+           02 Sale-day               pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-hour              pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-minute            pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-second            pic 9(2).
+           02 Filler                 pic x.
+           02 Time-Zone              pic a(3).
+           02 Filler                 pic x.
+           02 Sale-year              pic 9(4).
+           02 Sale-Price             pic 9(6).
+           02 Property-Latitude      pic 9(8).
+           02 Property-Longitude     pic 9(9).
+           02 Filler                 pic x.
+
+       SD  Sort-File.
+       01 Sort-Rec.
+           02 Sort-Property-Address pic x(27).
+           02 Sort-City             pic x(15).
+           02 Sort-Zip               pic 9(5).
+           02 Sort-State             pic x(2).
+           02 Sort-Bedrooms          pic 9.
+           02 Sort-Bathrooms         pic 9.
+           02 Sort-Sq-Ft             pic 9(4).
+           02 Sort-Property-Type     pic x(8).
+           02 Sort-Sale-Day-of-week  pic a(3).
+           02 Filler                 pic x.
+           02 Sort-Sale-month        pic a(3).
+           02 Filler                 pic x.
+           02 Sort-Sale-day          pic 9(2).
+           02 Filler                 pic x.
+           02 Sort-Sale-hour         pic 9(2).
+           02 Filler                 pic x.
+           02 Sort-Sale-minute       pic 9(2).
+           02 Filler                 pic x.
+           02 Sort-Sale-second       pic 9(2).
+           02 Filler                 pic x.
+           02 Sort-Time-Zone         pic a(3).
+           02 Filler                 pic x.
+           02 Sort-Sale-year         pic 9(4).
+           02 Sort-Sale-Price        pic 9(6).
+           02 Sort-Property-Latitude pic 9(8).
+           02 Sort-Property-Longitude pic 9(9).
+           02 Filler                 pic x.
+
+       FD Output-File
+          linage is 58 lines
+              with footing at 52
+              lines at top 3
+              lines at bottom 3.
+       01 Output-Rec                          pic x(132) value Spaces.
+
+       FD Error-File.
+       01 error-print                         pic x(150) value Spaces.
+
+       Working-Storage Section.
+
+       01 Report-Header.
+           02 Filler                  pic x(40) value spaces.
+           02 Filler                  pic x(52)
+           Value "Territory Report - Sorted by City then Zip".
+           02 Filler                  pic x(40) value spaces.
+
+       01 Column-Headers.
+           02 Filler                pic x(16) value "Property-Address".
+           02 Filler                pic x(2) value spaces.
+           02 Filler                pic x(4) value "City".
+           02 Filler                pic x(10) value spaces.
+           02 Filler                pic x(3) value "Zip".
+           02 Filler                pic x(4) value spaces.
+           02 Filler                pic x(5) value "Sq-Ft".
+           02 Filler                pic x(5) value spaces.
+           02 Filler                pic x(10) value "Sale-Price".
+
+       01 Info-Line.
+           02 Property-Address-out   pic x(16).
+           02 Filler                 pic x(2) value spaces.
+           02 City-out               pic x(13).
+           02 Filler                 pic x(1) value spaces.
+           02 Zip-out                pic x(5).
+           02 Filler                 pic x(2) value spaces.
+           02 Sq-Ft-out              pic z,zzz,zz9.
+           02 Filler                 pic x(3) value spaces.
+           02 Sale-Price-out         pic $z,zzz,zz9.
+
+       01 City-Subtotal-Line.
+           02 Filler                 pic x(4) value "City".
+           02 Filler                 pic x(1) value spaces.
+           02 Subtotal-City-out      pic x(15).
+           02 Filler                 pic x(3) value spaces.
+           02 Filler                 pic x(16) value "Sale Price Sum: ".
+           02 Subtotal-Sale-Sum-out  pic $z,zzz,zzz,zz9.
+           02 Filler                 pic x(3) value spaces.
+           02 Filler                 pic x(19) value
+                                     "Avg Price/Sq-Ft:  ".
+           02 Subtotal-Avg-out       pic $z,zzz,zz9.99.
+
+       01 Grand-Total-Line.
+           02 Filler                 pic x(24) value
+                                     "Grand Total Sale Price:".
+           02 Filler                 pic x(2) value spaces.
+           02 Grand-Sale-Sum-out     pic $z,zzz,zzz,zz9.
+
+       01 End-Report.
+           02 Filler                 pic x(60) value spaces.
+           02 Filler                 pic x(13) value "End of Report".
+           02 Filler                 pic x(59) value spaces.
+
+       01 eof-flag                   pic x value "N".
+       01 in-eof-flag                pic x value "N".
+       01 previous-city              pic x(15) value spaces.
+       01 city-sale-sum              pic 9(9) value 0.
+       01 city-sqft-sum              pic 9(9) value 0.
+       01 grand-sale-sum             pic 9(9) value 0.
+
+       Procedure Division.
+
+       0000-Main-Logic.
+           *>Records are validated on the way into the sort so a bad
+           *>Sq-Ft or Sale-Price never reaches the sq-ft/subtotal math
+           *>in 2300-Move-Write or 2200-City-Subtotal - same rejection
+           *>style prog3.cob/prog4.cob use, just ahead of a Release
+           *>instead of ahead of a Write
+           Sort Sort-File
+               on ascending key Sort-City Sort-Zip
+               input procedure 1500-Input-Procedure
+               output procedure 2000-Output-Procedure.
+           Stop Run.
+
+       1500-Input-Procedure.
+           Open Input Input-File.
+           Open Output Error-File.
+           Perform 1600-Read-Validate-Release until in-eof-flag = "Y".
+           Close Input-File.
+           Close Error-File.
+
+       1600-Read-Validate-Release.
+           Read Input-File at end move "Y" to in-eof-flag.
+           if in-eof-flag not = "Y"
+               if Sq-Ft is Numeric and Sale-Price is Numeric
+                   Move Property-Address     to Sort-Property-Address
+                   Move City                 to Sort-City
+                   Move Zip                  to Sort-Zip
+                   Move State                to Sort-State
+                   Move Bedrooms             to Sort-Bedrooms
+                   Move Bathrooms            to Sort-Bathrooms
+                   Move Sq-Ft                to Sort-Sq-Ft
+                   Move Property-Type        to Sort-Property-Type
+                   Move Sale-Day-of-week     to Sort-Sale-Day-of-week
+                   Move Sale-month           to Sort-Sale-month
+                   Move Sale-day             to Sort-Sale-day
+                   Move Sale-hour            to Sort-Sale-hour
+                   Move Sale-minute          to Sort-Sale-minute
+                   Move Sale-second          to Sort-Sale-second
+                   Move Time-Zone            to Sort-Time-Zone
+                   Move Sale-year            to Sort-Sale-year
+                   Move Sale-Price           to Sort-Sale-Price
+                   Move Property-Latitude    to Sort-Property-Latitude
+                   Move Property-Longitude   to Sort-Property-Longitude
+                   Release Sort-Rec
+               else
+                   Write error-print from Input-Rec
+               end-if
+           end-if.
+
+       2000-Output-Procedure.
+           Perform 1000-Init.
+           Perform 2100-Process-Sorted until eof-flag = "Y".
+           Perform 3000-Finish.
+
+       1000-Init.
+           Open Output Output-File.
+
+           Move Report-Header to Output-Rec.
+           Write Output-Rec.
+
+           Move Column-Headers to Output-Rec.
+           Write Output-Rec.
+
+           *>Prime the first Sort-Rec before the print loop starts -
+           *>without this the loop's first pass works on whatever
+           *>garbage was sitting in Sort-Rec, the same priming
+           *>prog8.cob's 2500-Output-Procedure does before its loop.
+           *>An empty Sort-File hits at end here with no city ever
+           *>seen, so there is no subtotal to print yet
+           Return Sort-File
+               at end
+                   Move "Y" to eof-flag
+           end-return.
+
+       2100-Process-Sorted.
+           if Sort-City not = previous-city
+               if previous-city not = spaces
+                   perform 2200-City-Subtotal
+               end-if
+               Move Sort-City to previous-city
+           end-if
+
+           perform 2300-Move-Write
+
+           Return Sort-File
+               at end
+                   Move "Y" to eof-flag
+                   perform 2200-City-Subtotal
+           end-return.
+
+       2200-City-Subtotal.
+           *>Per-city subtotal: sale price sum and average price
+           *>per square foot across every record seen for that city
+           Move previous-city to Subtotal-City-out.
+           Move city-sale-sum to Subtotal-Sale-Sum-out.
+           if city-sqft-sum > 0
+               Compute Subtotal-Avg-out =
+                   city-sale-sum / city-sqft-sum
+           else
+               Move 0 to Subtotal-Avg-out
+           end-if.
+           Write Output-Rec from City-Subtotal-Line.
+           Write Output-Rec from " ".
+           Move 0 to city-sale-sum.
+           Move 0 to city-sqft-sum.
+
+       2300-Move-Write.
+           Move Sort-Property-Address to Property-Address-out.
+           Move Sort-City to City-out.
+           Move Sort-Zip to Zip-out.
+           Move Sort-Sq-Ft to Sq-Ft-out.
+           Move Sort-Sale-Price to Sale-Price-out.
+           Move Info-Line to Output-Rec.
+           Write Output-Rec.
+
+           Add Sort-Sale-Price to city-sale-sum.
+           Add Sort-Sq-Ft to city-sqft-sum.
+           Add Sort-Sale-Price to grand-sale-sum.
+
+       3000-Finish.
+           Move grand-sale-sum to Grand-Sale-Sum-out.
+           Write Output-Rec from Grand-Total-Line.
+           Write Output-Rec from " ".
+
+           Move End-Report to Output-Rec.
+           Write Output-Rec.
+
+           Close Output-File.
