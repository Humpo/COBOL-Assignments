@@ -0,0 +1,209 @@
+       *>Alexander Comerford
+       *>csi203
+       *>cobol program that builds a day-of-week / hour-of-day
+       *>transaction activity report off the timestamp fields
+       Identification Division.
+       Program-ID.    PROG7.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+          *>This selects the .dat file and assigns that file to the
+          *>variable "Input-File"
+           Select Input-File
+                assign to "/home1/c/a/acsi203/realestate.dat"
+                Organization is line sequential.
+
+           Select Output-File
+              assign to "prog7out.dat"
+              Organization is line sequential.
+
+           Select Error-File
+              assign to "error7out.dat"
+              Organization is line sequential.
+
+       Data Division.
+       File Section.
+
+       FD  Input-File.
+       01 Input-Rec.
+           02 Property-Address       pic x(27).
+           02 City                   pic x(15).
+           02 Zip                    pic 9(5).
+           02 State                  pic x(2).
+           02 Bedrooms               pic 9.
+           02 Bathrooms              pic 9.
+           02 Sq-Ft                  pic 9(4).
+           02 Property-Type          pic x(8).
+           02 Sale-Day-of-week       pic a(3).
+           02 Filler                 pic x.
+           02 Sale-month             pic a(3).
+           02 Filler                 pic x.
+           02 Sale-day               pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-hour              pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-minute            pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-second            pic 9(2).
+           02 Filler                 pic x.
+           02 Time-Zone              pic a(3).
+           02 Filler                 pic x.
+           02 Sale-year              pic 9(4).
+           02 Sale-Price             pic 9(6).
+           02 Property-Latitude      pic 9(8).
+           02 Property-Longitude     pic 9(9).
+           02 Filler                 pic x.
+
+       FD Output-File
+          linage is 58 lines
+              with footing at 52
+              lines at top 3
+              lines at bottom 3.
+       01 Output-Rec                          pic x(132) value Spaces.
+
+       FD Error-File.
+       01 error-print                         pic x(150) value Spaces.
+
+       Working-Storage Section.
+
+       01 Report-Header.
+           02 Filler                  pic x(40) value spaces.
+           02 Filler                  pic x(52)
+           Value "Day-of-Week / Hour-of-Day Activity Report".
+           02 Filler                  pic x(40) value spaces.
+
+       01 Day-Column-Headers.
+           02 Filler                pic x(9) value "Day".
+           02 Filler                pic x(10) value spaces.
+           02 Filler                pic x(16) value "Number of Sales".
+
+       01 Day-Data-Out.
+           02 Day-name-out           pic x(9).
+           02 Filler                 pic x(10) value spaces.
+           02 Day-count-out          pic zzzz9.
+
+       01 Hour-Column-Headers.
+           02 Filler                pic x(9) value "Hour".
+           02 Filler                pic x(10) value spaces.
+           02 Filler                pic x(16) value "Number of Sales".
+
+       01 Hour-Data-Out.
+           02 Hour-name-out          pic z9.
+           02 Filler                 pic x(17) value spaces.
+           02 Hour-count-out         pic zzzz9.
+
+       01 End-Report.
+           02 Filler                 pic x(60) value spaces.
+           02 Filler                 pic x(13) value "End of Report".
+           02 Filler                 pic x(59) value spaces.
+
+       01 eof-flag                   pic x value "N".
+
+       *>One slot per day-of-week, seeded Sun-Sat in 1000-Init -
+       *>same fixed-table idea monthly-table in prog6.cob uses, keyed
+       *>by the 3-letter day abbreviation instead of month
+       01 day-index                  pic 9 value 1.
+       01 day-table occurs 7 times indexed by dy-idx.
+          02 dy-name                 pic a(3) value spaces.
+          02 dy-record-count         pic 9(5) value 0.
+
+       *>One slot per hour of the day, subscripted directly off
+       *>Sale-hour + 1 (00-23) instead of a search, since the key is
+       *>already a small dense integer
+       01 hour-index                 pic 99 value 1.
+       01 hour-table occurs 24 times.
+          02 hr-record-count         pic 9(5) value 0.
+
+       Procedure Division.
+
+       0000-Main-Logic.
+           Perform 1000-Init.
+           Perform 2000-Process-Record until eof-flag = "Y".
+           Perform 3000-Finish.
+           Stop Run.
+
+       1000-Init.
+           Open Input Input-File.
+           Open Output Output-File.
+           Open Output Error-File.
+
+           Move "SUN" to dy-name(1).
+           Move "MON" to dy-name(2).
+           Move "TUE" to dy-name(3).
+           Move "WED" to dy-name(4).
+           Move "THU" to dy-name(5).
+           Move "FRI" to dy-name(6).
+           Move "SAT" to dy-name(7).
+
+           Move Report-Header to Output-Rec.
+           Write Output-Rec.
+
+           Write Output-Rec from " ".
+           Move Day-Column-Headers to Output-Rec.
+           Write Output-Rec.
+
+       2000-Process-Record.
+           Read Input-File at end move "Y" to eof-flag.
+           if eof-flag not = "Y"
+               perform 2100-Accumulate-Day
+               if Sale-hour is Numeric and Sale-hour <= 23
+                   perform 2200-Accumulate-Hour
+               else
+                   Write error-print from Input-Rec
+               end-if
+           end-if.
+
+       2100-Accumulate-Day.
+           *>An unmatched or garbage Sale-Day-of-week is tolerated
+           *>here - the search just falls through At End with no
+           *>tally bumped, so it needs no separate validation/reject
+           Set dy-idx to 1.
+           Search day-table
+               At End
+                   Continue
+               When dy-name(dy-idx) = Sale-Day-of-week
+                   Add 1 to dy-record-count(dy-idx)
+           End-Search.
+
+       2200-Accumulate-Hour.
+           *>Sale-hour is 00-23, so hour-index is just Sale-hour+1 -
+           *>no search needed for a dense numeric key like this.
+           *>2000-Process-Record has already confirmed Sale-hour is
+           *>Numeric and <= 23 before performing this, so hour-index
+           *>can never subscript hour-table (occurs 24) out of bounds
+           Compute hour-index = Sale-hour + 1.
+           Add 1 to hr-record-count(hour-index).
+
+       3000-Finish.
+           Close Input-File.
+           Close Error-File.
+
+           Move 1 to day-index.
+           Perform 8000-Day-Print until day-index = 8.
+
+           Write Output-Rec from " ".
+           Move Hour-Column-Headers to Output-Rec.
+           Write Output-Rec.
+
+           Move 1 to hour-index.
+           Perform 8100-Hour-Print until hour-index = 25.
+
+           Move End-Report to Output-Rec.
+           Write Output-Rec.
+
+           Close Output-File.
+
+       8000-Day-Print.
+           Move dy-name(day-index) to Day-name-out.
+           Move dy-record-count(day-index) to Day-count-out.
+           Write Output-Rec from Day-Data-Out.
+
+           Add 1 to day-index.
+
+       8100-Hour-Print.
+           Compute Hour-name-out = hour-index - 1.
+           Move hr-record-count(hour-index) to Hour-count-out.
+           Write Output-Rec from Hour-Data-Out.
+
+           Add 1 to hour-index.
