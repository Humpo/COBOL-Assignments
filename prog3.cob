@@ -4,6 +4,7 @@
        *>and filters impurities
        *>and outputs it to user
        Identification Division.
+       Program-ID.    PROG3.
        Environment Division.
        Input-Output Section.
        File-Control.
@@ -12,19 +13,43 @@
            Select Input-File
                 assign to "/home1/c/a/acsi203/realestate.dat"
                 Organization is line sequential.
-          *>This selects an output file to the variable name 
+          *>Same indexed city.dat prog4.cob/prog9.cob use - prog9.cob
+          *>is the only program that ever writes to city.dat, so
+          *>prog3.cob reads it directly instead of keeping its own
+          *>copy that nothing could ever keep in sync
+           Select City-File
+                assign to "/home1/c/a/acsi203/city.dat"
+                Organization is Indexed
+                Access Mode is Dynamic
+                Record Key is City-Effective-Key.
+          *>This selects an output file to the variable name
           *>"Output-File". The name of the corresponding .dat
           *>file that will be created will be called "prog3out.dat"
-           Select Output-File 
+           Select Output-File
               assign to "prog3out.dat"
               Organization is line sequential.
            Select Error-File
               assign to "error3out.dat"
               Organization is line sequential.
-      
+
        Data Division.
        File Section.
 
+       FD City-File.
+       01 Input-City.
+           02 City-Effective-Key.
+              03 City-for-tax        pic a(15).
+              03 Effective-Year      pic 9(4).
+              03 Effective-Month     pic 99.
+           02 State-for-tax          pic x(2).
+           02 Tax-Rate               pic 999.
+           02 Base-Rate              pic 999.
+           02 High-Rate              pic 999.
+           02 Split-Flag             pic x.
+              88 Uses-Bedroom-Split  value "Y".
+           02 Active-Flag            pic x.
+              88 Rate-Active         value "Y".
+
        FD  Input-File.
        *>Everything below here is involves "Input-File"
        01 Input-Rec.
@@ -35,14 +60,19 @@
            02 City                   pic x(15).
            02 Zip                    pic 9(5).
            02 State                  pic x(2).
-              88 isCA                value "CA".
            02 Bedrooms               pic 9.
            02 Bathrooms              pic 9.
            02 Sq-Ft                  pic 9(4).
            02 Property-Type          pic x(8).
-              88 Property-Valid      value "Resident", 
-                                           "Condo", 
-                                           "Multi-Fa". 
+              88 Property-Valid      value "Resident",
+                                           "Condo",
+                                           "Multi-Fa",
+                                           "Land",
+                                           "Commercl",
+                                           "Industrl".
+              88 Property-Non-Resident value "Land",
+                                           "Commercl",
+                                           "Industrl".
            02 Sale-Day-of-week       pic a(3).
            02 Filler                 pic x.
            02 Sale-month             pic a(3).
@@ -171,11 +201,24 @@
        *>eof-flag is created so we can instantiate a loop
        01 eof-flag                   pic x value "N".
        01 error-flag                 pic x value "N".
+       01 state-city-valid-flag      pic x value "N".
+          88 State-City-Valid        value "Y".
+       01 city-found-flag            pic x value "N".
        01 sq-ft-sub                  pic 99999 value 00000.
        01 Date-header.
            02 Month-head                  pic 99.
            02 Day-head                    pic 99.
            02 Year-head                   pic 9999.
+
+       *>Converts Sale-month's 3-letter abbreviation to a number so
+       *>2150-Check-State-City can Start city.dat at the latest rate
+       *>row effective on or before this transaction's Sale-year/
+       *>Sale-month - same table/idiom prog4.cob uses for the same
+       *>lookup
+       01 Sale-Month-Num              pic 99 value 0.
+       01 month-num-table occurs 12 times indexed by mn-idx.
+          02 mn-name                 pic a(3).
+          02 mn-number                pic 99.
        *>************************Error processing*********************
        01 error-out.
            02 Filler                          pic x(15) value
@@ -201,8 +244,23 @@
        1000-Init.
            *>Open input to be read and output to be written
            Open Input Input-File.
+           Open Input City-File.
            Open Output Output-File.
            Open Output Error-File.
+
+           Move "JAN" to mn-name(1).  Move 01 to mn-number(1).
+           Move "FEB" to mn-name(2).  Move 02 to mn-number(2).
+           Move "MAR" to mn-name(3).  Move 03 to mn-number(3).
+           Move "APR" to mn-name(4).  Move 04 to mn-number(4).
+           Move "MAY" to mn-name(5).  Move 05 to mn-number(5).
+           Move "JUN" to mn-name(6).  Move 06 to mn-number(6).
+           Move "JUL" to mn-name(7).  Move 07 to mn-number(7).
+           Move "AUG" to mn-name(8).  Move 08 to mn-number(8).
+           Move "SEP" to mn-name(9).  Move 09 to mn-number(9).
+           Move "OCT" to mn-name(10). Move 10 to mn-number(10).
+           Move "NOV" to mn-name(11). Move 11 to mn-number(11).
+           Move "DEC" to mn-name(12). Move 12 to mn-number(12).
+
            *>Move and write the Report header
            Move Function Current-Date to WS-Current-Date-Fields.
            Move WS-Current-Date-Fields(1:4) to Current-Year.
@@ -267,29 +325,106 @@
            else Compute priceSq-Ft-out = 0 Add 1 to Sq-Ft-sub .
 
            *>If statement for taxes
-           if City = "SACRAMENTO"
-             if Bedrooms-out > 1 then 
-               Compute taxes-out = (Sale-Price * 0.075)
-             else Compute taxes-out = (Sale-Price * 0.065)
-           else Compute taxes-out = (Sale-Price * 0.06).
+           *>Land/commercial/industrial parcels are taxed flat -
+           *>a bedroom count of zero on a land parcel doesn't mean
+           *>anything, so they never go through the bedroom split
+           *>Otherwise the bedroom-split-or-flat rule is driven by
+           *>Base-Rate/High-Rate/Uses-Bedroom-Split out of the
+           *>indexed City-File (city.dat) instead of a hard-coded
+           *>City = "SACRAMENTO" check, so new cities and states
+           *>just need a row in city.dat to get taxed
+           if Property-Non-Resident
+             Compute taxes-out = (Sale-Price * 0.08)
+           else
+             if city-found-flag = "Y"
+              and Uses-Bedroom-Split
+               if Bedrooms-out > 1 then
+                 Compute taxes-out = Sale-Price *
+                     High-Rate * .001
+               else
+                 Compute taxes-out = Sale-Price *
+                     Base-Rate * .001
+               end-if
+             else
+               if city-found-flag = "Y"
+                 Compute taxes-out = Sale-Price *
+                     Base-Rate * .001
+               else
+                 Compute taxes-out = (Sale-Price * 0.06)
+               end-if
+             end-if
+           end-if.
+       2150-Check-State-City.
+           *>Generalizes the old isCA 88-level: a record is valid
+           *>as soon as its City/State combination is onboarded in
+           *>city.dat, so new states and cities don't all bounce to
+           *>the Error-File just for not being Sacramento/CA
+           *>city.dat is keyed on City-for-tax/Effective-Year/
+           *>Effective-Month, so this Starts at the latest rate row
+           *>effective on or before this transaction's Sale-year/
+           *>Sale-month and reads it, instead of always picking
+           *>whatever the newest row happens to be
+           Move 0 to Sale-Month-Num.
+           Set mn-idx to 1.
+           Search month-num-table
+               At End
+                   Continue
+               When mn-name(mn-idx) = Sale-month
+                   Move mn-number(mn-idx) to Sale-Month-Num
+           End-Search.
+
+           if Sale-Month-Num = 0
+               Move "N" to city-found-flag
+               Move "N" to state-city-valid-flag
+           else
+               Move City to City-for-tax
+               Move Sale-year to Effective-Year
+               Move Sale-Month-Num to Effective-Month
+
+               Start City-File Key is Less Than Or Equal To
+                       City-Effective-Key
+                   Invalid Key
+                       Move "N" to city-found-flag
+                       Move "N" to state-city-valid-flag
+                   Not Invalid Key
+                       Read City-File Next Record
+                           At End
+                               Move "N" to city-found-flag
+                               Move "N" to state-city-valid-flag
+                           Not At End
+                               if City-for-tax = City and Rate-Active
+                                   Move "Y" to city-found-flag
+                                   if State-for-tax = State
+                                       Move "Y" to state-city-valid-flag
+                                   else
+                                       Move "N" to state-city-valid-flag
+                                   end-if
+                               else
+                                   Move "N" to city-found-flag
+                                   Move "N" to state-city-valid-flag
+                               end-if
+                       End-Read
+               End-Start
+           end-if.
        2200-validation.
            *>This moves al the fields to the error out data fields
            *>Move info-line to error-print.
            *>Move Error-info-line to error-print.
-           if isCA and 
+           perform 2150-Check-State-City.
+           if State-City-Valid and
               Property-valid and
-              Bedrooms is Numeric and 
+              Bedrooms is Numeric and
               Bathrooms is Numeric and
-              Sq-Ft is Numeric and 
+              Sq-Ft is Numeric and
               Sale-Price is Numeric
               Move "N" to error-flag
            else
               Write error-print from input-rec.*>WRITES THE ERROR IF THERE IS ONE
               Move counter1 to error-record
-              if isCA Continue
+              if State-City-Valid Continue
               else
                   Move "Y" to error-flag
-                  Move "State is Invalid"
+                  Move "State/City is not Recognized"
                         to error-message
                   Write Error-print from Error-out
               End-If
@@ -337,6 +472,7 @@
            *>We do not need the input file for reading anymore
            *>So we close it
            Close Input-file.
+           Close City-File.
 
            Move " " to Output-Rec.
            Write Output-Rec.
@@ -370,4 +506,4 @@
 
 
            *>write errors-processed.
-           Close Error-File.
\ No newline at end of file
+           Close Error-File.
