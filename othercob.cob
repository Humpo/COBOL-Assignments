@@ -1,5 +1,6 @@
-     Author.     Alexander James Comerford.
-     Identification Division.
+       Identification Division.
+       Program-ID.    PROG1.
+       Author.        Alexander James Comerford.
        Environment Division.
        Input-Output Section.
        File-Control.
@@ -13,10 +14,16 @@
           *>This selects an output file to the variable name 
           *>"Output-File". The name of the corresponding .dat
           *>file that will be created will be called "prog1out.dat"
-           Select Output-File 
+           Select Output-File
               assign to "prog1out.dat"
               Organization is line sequential.
-      
+
+          *>This selects the error output for records that fail
+          *>2200-Validation, same convention as prog3.cob/prog4.cob
+           Select Error-File
+              assign to "error1out.dat"
+              Organization is line sequential.
+
        Data Division.
          
        File Section.
@@ -31,10 +38,17 @@
            02 City                   pic a(15).
            02 Zip                    pic 9(5).
            02 State                  pic a(2).
+              88 isCA                value "CA".
            02 Bedrooms               pic 9(1).
            02 Bathrooms              pic 9(1).
            02 Sq-Ft                  pic 9(4).
            02 Property-Type          pic x(8).
+              88 Property-Valid      value "Resident",
+                                           "Condo",
+                                           "Multi-Fa",
+                                           "Land",
+                                           "Commercl",
+                                           "Industrl".
            02 Filler                 pic x(28).
            02 Sale-Price             pic 9(6).
            02 Filler                 pic x(17).
@@ -45,8 +59,12 @@
        *>Output-Rec contains the amount of charactes each record
        *>of output should have
        01 Output-Rec pic x(132).
-        
-       Working-Storage Section. 
+
+       FD Error-File.
+       *>This is the output file for records that fail 2200-Validation
+       01 error-print                         pic x(132) value Spaces.
+
+       Working-Storage Section.
 
        01 Report-Header.
        *>Report-Header Contains the specially formated header
@@ -117,8 +135,17 @@
            02 Filler                   pic x(99) value spaces.
        *>eof-flag is created so we can instantiate a loop
        01 eof-flag                   pic x value "N".
-          
-          
+       01 error-flag                  pic x value "N".
+       *>************************Error processing*********************
+       01 error-out.
+           02 Filler                          pic x(15) value
+                                              "Record Number: ".
+           02 error-record                    pic zzz9.
+           02 Filler                          pic xx value "  ".
+           02 error-message                   pic x(30) value Spaces.
+       01 number-of-errors                 pic 999 value 000.
+       *>************************Error processing*********************
+
        Procedure Division.
           
        0000-Main-Logic.
@@ -135,7 +162,8 @@
            *>Open input to be read and output to be written
            Open Input Input-File.
            Open Output Output-File.
-           
+           Open Output Error-File.
+
            *>Move and write the Report header
            Move Report-Header to Output-Rec.
            Write Output-Rec. 
@@ -152,42 +180,116 @@
 
        	   Read Input-File at end move "Y" to eof-flag.
 
-           *>A whole bunch of moving is going on so that
-           *>the associated data can be able to print
-           Move Property-Address to Property-Address-out.
-           Move City to City-out.
-           Move Zip to Zip-out.
-           Move State to State-out.
-           Move Bedrooms to Bedrooms-out.
-           Move Bathrooms to Bathrooms-out.
-           Move Sq-Ft to Sq-Ft-out.
-           Move Property-Type to Property-Type-out.
-           Move Sale-Price to Sale-Price-out.
-
-           *>Info-Line contains everything above so we move it all to 
-           *>be ready for writing 
-           Move Info-Line to Output-Rec.
-
-           *>After everything is moved we write
-           Write Output-Rec.
+           *>validates error-flag and moves possible error to error-message
+           perform 2200-Validation.
+           perform 2100-Move-Write.
+
+       2100-Move-Write.
+
+           if error-flag = "Y"
+             Add 1 to number-of-errors
+           else
+             *>A whole bunch of moving is going on so that
+             *>the associated data can be able to print
+             Move Property-Address to Property-Address-out
+             Move City to City-out
+             Move Zip to Zip-out
+             Move State to State-out
+             Move Bedrooms to Bedrooms-out
+             Move Bathrooms to Bathrooms-out
+             Move Sq-Ft to Sq-Ft-out
+             Move Property-Type to Property-Type-out
+             Move Sale-Price to Sale-Price-out
+
+             *>Info-Line contains everything above so we move it all to
+             *>be ready for writing
+             Move Info-Line to Output-Rec
+
+             *>After everything is moved we write
+             Write Output-Rec
+
+             *>At this point a record has been processed so we increment
+             *>the counter
+             Add 1 to counter1.
+
+       2200-Validation.
+           *>Same data-quality bar as prog3.cob/prog4.cob: reject
+           *>records with a bad state, a bad Property-Type, or
+           *>non-numeric Bedrooms/Bathrooms/Sq-Ft/Sale-Price instead
+           *>of letting them print straight into the report
+           if isCA and
+              Property-Valid and
+              Bedrooms is Numeric and
+              Bathrooms is Numeric and
+              Sq-Ft is Numeric and
+              Sale-Price is Numeric
+              Move "N" to error-flag
+           else
+              Write error-print from input-rec
+              Move counter1 to error-record
+              if isCA Continue
+              else
+                  Move "Y" to error-flag
+                  Move "State is Invalid"
+                        to error-message
+                  Write Error-print from Error-out
+              End-If
+
+              if Property-Valid Continue
+              else
+                  Move "Y" to error-flag
+                  Move "Property-Type is Invalid"
+                                 to error-message
+                  Write Error-print from Error-out
+              End-If
+
+              if Bedrooms is Numeric Continue
+              else
+                  Move "Y" to error-flag
+                  Move "Bedrooms is not Numeric"
+                                to error-message
+                  Write Error-print from Error-out
+              End-If
+
+              if Bathrooms is Numeric Continue
+              else
+                  Move "Y" to error-flag
+                  Move "Bathrooms is not Numeric"
+                                 to error-message
+                  Write Error-print from Error-out
+              End-If
+
+              if Sq-Ft is Numeric Continue
+              else
+                  Move "Y" to error-flag
+                  Move "Square-Feet is not Numeric"
+                                   to error-message
+                  Write Error-print from Error-out
+              End-If
+
+              if Sale-Price is Numeric Continue
+              else
+                  Move "Y" to error-flag
+                  Move "Sale-Price not Numeric"
+                  to error-message
+                  Write Error-print from Error-out
+              End-If.
 
-           *>At this point a record has been processed so we increment
-           *>the counter 
-           Add 1 to counter1.
-         
        3000-Finish.
-           *We do not need the input file for reading anymore
-           *So we close it
+           *>We do not need the input file for reading anymore
+           *>So we close it
            Close Input-file.
 
-           *We move&write the number of records
+           *>We move&write the number of records
            Move Records-Processed to Output-Rec.
            Write Output-Rec.
 
-           *Lastly we move&write the End-Report statement created 
+           *>Lastly we move&write the End-Report statement created 
            Move End-Report to Output-Rec.
            Write Output-Rec. 
 
-           *The output file is complete so we close it
+           *>The output file is complete so we close it
            Close Output-file.
-    
\ No newline at end of file
+
+           *>The error file is complete so we close it
+           Close Error-File.
