@@ -0,0 +1,265 @@
+       *>Alexander Comerford
+       *>csi203
+       *>cobol program that builds a monthly/quarterly sales volume
+       *>and average-price trend report off Sale-month/Sale-year
+       Identification Division.
+       Program-ID.    PROG6.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+
+          *>This selects the .dat file and assigns that file to the
+          *>variable "Input-File"
+           Select Input-File
+                assign to "/home1/c/a/acsi203/realestate.dat"
+                Organization is line sequential.
+
+           Select Output-File
+              assign to "prog6out.dat"
+              Organization is line sequential.
+
+           Select Error-File
+              assign to "error6out.dat"
+              Organization is line sequential.
+
+       Data Division.
+       File Section.
+
+       FD  Input-File.
+       01 Input-Rec.
+           02 Property-Address       pic x(27).
+           02 City                   pic x(15).
+           02 Zip                    pic 9(5).
+           02 State                  pic x(2).
+           02 Bedrooms               pic 9.
+           02 Bathrooms              pic 9.
+           02 Sq-Ft                  pic 9(4).
+           02 Property-Type          pic x(8).
+           02 Sale-Day-of-week       pic a(3).
+           02 Filler                 pic x.
+           02 Sale-month             pic a(3).
+           02 Filler                 pic x.
+           02 Sale-day               pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-hour              pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-minute            pic 9(2).
+           02 Filler                 pic x.
+           02 Sale-second            pic 9(2).
+           02 Filler                 pic x.
+           02 Time-Zone              pic a(3).
+           02 Filler                 pic x.
+           02 Sale-year              pic 9(4).
+           02 Sale-Price             pic 9(6).
+           02 Property-Latitude      pic 9(8).
+           02 Property-Longitude     pic 9(9).
+           02 Filler                 pic x.
+
+       FD Output-File
+          linage is 58 lines
+              with footing at 52
+              lines at top 3
+              lines at bottom 3.
+       01 Output-Rec                          pic x(132) value Spaces.
+
+       FD Error-File.
+       01 error-print                         pic x(150) value Spaces.
+
+       Working-Storage Section.
+
+       01 Report-Header.
+           02 Filler                  pic x(40) value spaces.
+           02 Filler                  pic x(52)
+           Value "Monthly / Quarterly Sales Trend Report".
+           02 Filler                  pic x(40) value spaces.
+
+       01 Monthly-Column-Headers.
+           02 Filler                pic x(5) value "Month".
+           02 Filler                pic x(5) value spaces.
+           02 Filler                pic x(16) value "Number of Sales".
+           02 Filler                pic x(5) value spaces.
+           02 Filler                pic x(22) value
+                                    "Accumulated Sale Price".
+           02 Filler                pic x(5) value spaces.
+           02 Filler                pic x(19) value
+                                    "Average Sale Price".
+
+       01 Monthly-Data-Out.
+           02 Month-name-out         pic x(5).
+           02 Filler                 pic x(5) value spaces.
+           02 Month-count-out        pic zzzz9.
+           02 Filler                 pic x(13) value spaces.
+           02 Month-sum-out          pic $zzz,zzz,zz9.
+           02 Filler                 pic x(8) value spaces.
+           02 Month-avg-out          pic $zzz,zzz,zz9.99.
+
+       01 Quarterly-Column-Headers.
+           02 Filler                pic x(7) value "Quarter".
+           02 Filler                pic x(5) value spaces.
+           02 Filler                pic x(16) value "Number of Sales".
+           02 Filler                pic x(5) value spaces.
+           02 Filler                pic x(22) value
+                                    "Accumulated Sale Price".
+           02 Filler                pic x(5) value spaces.
+           02 Filler                pic x(19) value
+                                    "Average Sale Price".
+
+       01 Quarterly-Data-Out.
+           02 Quarter-name-out       pic x(7).
+           02 Filler                 pic x(5) value spaces.
+           02 Quarter-count-out      pic zzzz9.
+           02 Filler                 pic x(13) value spaces.
+           02 Quarter-sum-out        pic $zzz,zzz,zz9.
+           02 Filler                 pic x(8) value spaces.
+           02 Quarter-avg-out        pic $zzz,zzz,zz9.99.
+
+       01 End-Report.
+           02 Filler                 pic x(60) value spaces.
+           02 Filler                 pic x(13) value "End of Report".
+           02 Filler                 pic x(59) value spaces.
+
+       01 eof-flag                   pic x value "N".
+
+       *>One slot per calendar month, seeded Jan-Dec in 1000-Init so
+       *>the table is already in chronological order for printing -
+       *>same fixed-table idea bedroom-table/proptype-table use in
+       *>prog4.cob, just keyed by month abbreviation instead
+       01 month-index                pic 99 value 1.
+       01 monthly-table occurs 12 times indexed by mo-idx.
+          02 mo-name                 pic a(3) value spaces.
+          02 mo-sale-sum             pic 9(9) value 0.
+          02 mo-record-count         pic 9(5) value 0.
+
+       01 quarter-index              pic 9 value 1.
+       01 quarter-sale-sum           pic 9(9) value 0.
+       01 quarter-record-count       pic 9(5) value 0.
+       01 quarter-name-table.
+          02 Filler                  pic x(7) value "1st Qtr".
+          02 Filler                  pic x(7) value "2nd Qtr".
+          02 Filler                  pic x(7) value "3rd Qtr".
+          02 Filler                  pic x(7) value "4th Qtr".
+       01 quarter-names redefines quarter-name-table
+                         occurs 4 times pic x(7).
+
+       Procedure Division.
+
+       0000-Main-Logic.
+           Perform 1000-Init.
+           Perform 2000-Process-Record until eof-flag = "Y".
+           Perform 3000-Finish.
+           Stop Run.
+
+       1000-Init.
+           Open Input Input-File.
+           Open Output Output-File.
+           Open Output Error-File.
+
+           Move "JAN" to mo-name(1).
+           Move "FEB" to mo-name(2).
+           Move "MAR" to mo-name(3).
+           Move "APR" to mo-name(4).
+           Move "MAY" to mo-name(5).
+           Move "JUN" to mo-name(6).
+           Move "JUL" to mo-name(7).
+           Move "AUG" to mo-name(8).
+           Move "SEP" to mo-name(9).
+           Move "OCT" to mo-name(10).
+           Move "NOV" to mo-name(11).
+           Move "DEC" to mo-name(12).
+
+           Move Report-Header to Output-Rec.
+           Write Output-Rec.
+
+           Write Output-Rec from " ".
+           Move Monthly-Column-Headers to Output-Rec.
+           Write Output-Rec.
+
+       2000-Process-Record.
+           Read Input-File at end move "Y" to eof-flag.
+           if eof-flag not = "Y"
+               if Sale-Price is Numeric
+                   perform 2100-Accumulate-Month
+               else
+                   Write error-print from Input-Rec
+               end-if
+           end-if.
+
+       2100-Accumulate-Month.
+           *>Tallies accumulated sale price and sale count per
+           *>calendar month, across every year in the extract, so
+           *>seasonal swings show up regardless of which year a
+           *>given sale fell in. An unmatched Sale-month doesn't
+           *>correspond to any of the 12 seeded abbreviations - log it
+           *>to Error-File instead of silently dropping it, the same
+           *>treatment prog5.cob/prog7.cob/prog8.cob give their own
+           *>unmatched/out-of-range fields
+           Set mo-idx to 1.
+           Search monthly-table
+               At End
+                   Write error-print from Input-Rec
+               When mo-name(mo-idx) = Sale-month
+                   Add Sale-Price to mo-sale-sum(mo-idx)
+                   Add 1 to mo-record-count(mo-idx)
+           End-Search.
+
+       3000-Finish.
+           Close Input-File.
+           Close Error-File.
+
+           Move 1 to month-index.
+           Perform 8000-Monthly-Print until month-index = 13.
+
+           Write Output-Rec from " ".
+           Move Quarterly-Column-Headers to Output-Rec.
+           Write Output-Rec.
+
+           Move 1 to quarter-index.
+           Perform 8100-Quarterly-Print until quarter-index = 5.
+
+           Move End-Report to Output-Rec.
+           Write Output-Rec.
+
+           Close Output-File.
+
+       8000-Monthly-Print.
+           Move mo-name(month-index) to Month-name-out.
+           Move mo-record-count(month-index) to Month-count-out.
+           Move mo-sale-sum(month-index) to Month-sum-out.
+           if mo-record-count(month-index) > 0
+               Compute Month-avg-out = mo-sale-sum(month-index) /
+                   mo-record-count(month-index)
+           else
+               Move 0 to Month-avg-out
+           end-if.
+           Write Output-Rec from Monthly-Data-Out.
+
+           Add 1 to month-index.
+
+       8100-Quarterly-Print.
+           *>Each quarter is just three consecutive months out of
+           *>monthly-table - no separate accumulation pass needed
+           Move 0 to quarter-sale-sum.
+           Move 0 to quarter-record-count.
+           Set mo-idx to quarter-index.
+           Compute mo-idx = (quarter-index - 1) * 3 + 1.
+           Add mo-sale-sum(mo-idx) to quarter-sale-sum.
+           Add mo-record-count(mo-idx) to quarter-record-count.
+           Set mo-idx up by 1.
+           Add mo-sale-sum(mo-idx) to quarter-sale-sum.
+           Add mo-record-count(mo-idx) to quarter-record-count.
+           Set mo-idx up by 1.
+           Add mo-sale-sum(mo-idx) to quarter-sale-sum.
+           Add mo-record-count(mo-idx) to quarter-record-count.
+
+           Move quarter-names(quarter-index) to Quarter-name-out.
+           Move quarter-record-count to Quarter-count-out.
+           Move quarter-sale-sum to Quarter-sum-out.
+           if quarter-record-count > 0
+               Compute Quarter-avg-out =
+                   quarter-sale-sum / quarter-record-count
+           else
+               Move 0 to Quarter-avg-out
+           end-if.
+           Write Output-Rec from Quarterly-Data-Out.
+
+           Add 1 to quarter-index.
